@@ -2,39 +2,563 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. INSTALL-ITUNES.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INSTALL-MANIFEST ASSIGN TO DYNAMIC WS-MANIFEST-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-STATUS.
+
+    SELECT INSTALL-LOG ASSIGN TO DYNAMIC WS-LOG-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT TARGET-HOSTS ASSIGN TO DYNAMIC WS-HOSTS-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-HOSTS-STATUS.
+
+    SELECT INVENTORY-FILE ASSIGN TO DYNAMIC WS-INVENTORY-FILE-NAME
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INV-MACHINE-NAME
+           FILE STATUS IS WS-INVENTORY-STATUS.
+
+    SELECT VERSION-SCRATCH ASSIGN TO DYNAMIC WS-VERSION-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-VERSION-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  INSTALL-MANIFEST.
+01  MANIFEST-RECORD         PIC X(100).
+01  MANIFEST-FIELDS REDEFINES MANIFEST-RECORD.
+    05  MANIFEST-STEP-TEXT      PIC X(2).
+    05  FILLER                  PIC X(1).
+    05  MANIFEST-CMD-TEXT       PIC X(97).
+
+FD  INSTALL-LOG.
+    COPY "instlogrec.cpy".
+
+FD  CHECKPOINT-FILE.
+01  CKPT-RECORD.
+    05  CKPT-REC-HOST           PIC X(50).
+    05  FILLER                  PIC X(1).
+    05  CKPT-REC-LAST-STEP      PIC 9(2).
+
+FD  TARGET-HOSTS.
+01  HOST-RECORD                 PIC X(50).
+
+FD  INVENTORY-FILE.
+01  INVENTORY-RECORD.
+    05  INV-MACHINE-NAME        PIC X(50).
+    05  INV-WINE-VERSION        PIC X(20).
+    05  INV-ITUNES-FILE         PIC X(100).
+    05  INV-INSTALL-DATE        PIC X(10).
+
+FD  VERSION-SCRATCH.
+01  VERSION-RECORD               PIC X(100).
+
 WORKING-STORAGE SECTION.
 01 WS-COMMAND  PIC X(256).
 01 WS-TRIMMED  PIC X(256).
 *>01 WS-LENGTH   PIC 9(4) BINARY.
 
+01 WS-INSTALLER-TALLY        PIC 9(2)   VALUE 0.
+01 WS-IS-INSTALLER-STEP      PIC X(1)   VALUE "N".
+01 WS-INSTALLER-FILE-OK      PIC X(1)   VALUE "Y".
+01 WS-CMD-TOKEN1             PIC X(20).
+01 WS-INSTALLER-PATH         PIC X(200).
+01 WS-RAW-COMMAND            PIC X(200).
+01 WS-PREFLIGHT-CMD          PIC X(256).
+
+01 WS-MANIFEST-FILE-NAME    PIC X(100) VALUE "data/install-manifest.dat".
+01 WS-MANIFEST-STATUS       PIC X(2).
+01 WS-MANIFEST-EOF          PIC X(1)   VALUE "N".
+
+01 WS-LOG-FILE-NAME         PIC X(100) VALUE "install-log.txt".
+01 WS-LOG-STATUS            PIC X(2).
+01 WS-CURRENT-HOST          PIC X(50)  VALUE "LOCALHOST".
+01 WS-CURRENT-STEP-NUM      PIC 9(2)   VALUE 0.
+01 WS-CURR-DATE-TIME        PIC X(21).
+01 WS-MSTEP-NUM              PIC 9(2).
+01 WS-ABORT-RUN               PIC X(1)   VALUE "N".
+01 WS-HOST-INCOMPLETE         PIC X(1)   VALUE "N".
+01 WS-IS-LOCALHOST            PIC X(1)   VALUE "N".
+
+01 WS-CKPT-FILE-NAME         PIC X(100) VALUE "install-checkpoint.dat".
+01 WS-CKPT-STATUS            PIC X(2).
+01 WS-CKPT-EOF               PIC X(1)   VALUE "N".
+01 WS-LAST-COMPLETED-STEP    PIC 9(2)   VALUE 0.
+
+01 WS-MAX-TABLE-ENTRIES       PIC 9(4) VALUE 50.
+
+01 WS-CHECKPOINT-TABLE.
+   05 WS-CKPT-ENTRY OCCURS 50 TIMES.
+      10 CKPT-HOST            PIC X(50).
+      10 CKPT-LAST-STEP       PIC 9(2).
+01 WS-CKPT-COUNT             PIC 9(4) VALUE 0.
+01 WS-CKPT-IDX                PIC 9(4).
+01 WS-CKPT-FOUND-IDX          PIC 9(4) VALUE 0.
+
+01 WS-HOSTS-FILE-NAME         PIC X(100) VALUE "data/target-hosts.dat".
+01 WS-HOSTS-STATUS            PIC X(2).
+01 WS-HOSTS-EOF               PIC X(1)   VALUE "N".
+01 WS-HOST-TABLE.
+   05 WS-HOST-ENTRY OCCURS 50 TIMES PIC X(50).
+01 WS-HOST-COUNT              PIC 9(4) VALUE 0.
+01 WS-HOST-IDX                PIC 9(4).
+
+01 WS-SKIP-LOG-STATUS         PIC X(7).
+
+01 WS-INVENTORY-FILE-NAME     PIC X(100) VALUE "software-inventory.dat".
+01 WS-INVENTORY-STATUS        PIC X(2).
+01 WS-WINE-VERSION            PIC X(20)  VALUE "unknown".
+01 WS-ITUNES-FILE             PIC X(100).
+01 WS-REVERSED-PATH           PIC X(200).
+01 WS-REVERSED-FILENAME       PIC X(100).
+01 WS-INSTALL-DATE            PIC X(10).
+01 WS-BATCH-FAILED            PIC X(1) VALUE "N".
+
+01 WS-VERSION-FILE-NAME       PIC X(100) VALUE "wine-version-check.tmp".
+01 WS-VERSION-STATUS          PIC X(2).
+01 WS-VERSION-CMD             PIC X(256).
+
+*>* CALL "SYSTEM" ... RETURNING RETURN-CODE hands back the raw system()
+*>* wait status (exit code * 256), not the exit code itself - GnuCOBOL's
+*>* cob_sys_system does not apply WEXITSTATUS. Every real exit code used
+*>* in a comparison, DISPLAY, or logged field is derived from RETURN-CODE
+*>* via WS-REAL-RC rather than used directly.
+01 WS-REAL-RC                 PIC S9(4) COMP VALUE 0.
+
 PROCEDURE DIVISION.
 *>BEGIN.
 MAIN-PARAGRAPH.
        DISPLAY "Starting iTunes installation automation..."
 
-       *>* Step 1: sudo apt update -y
-       MOVE "sudo apt update -y" TO WS-COMMAND
-       *>CALL "SYSTEM" USING WS-COMMAND
-       PERFORM EXEC-COMMAND
+       PERFORM OPEN-INSTALL-LOG
+       PERFORM OPEN-INVENTORY
+       PERFORM LOAD-CHECKPOINTS
+       PERFORM LOAD-TARGET-HOSTS
 
-       *>* Step 2: sudo apt install wine64 -y
-       MOVE "sudo apt install wine64 -y" TO WS-COMMAND
-       *>CALL "SYSTEM" USING WS-COMMAND 
-       PERFORM EXEC-COMMAND
+       IF WS-HOST-COUNT = 0
+           DISPLAY "No target hosts found in " WS-HOSTS-FILE-NAME
+           MOVE "Y" TO WS-BATCH-FAILED
+       ELSE
+           PERFORM VARYING WS-HOST-IDX FROM 1 BY 1
+                   UNTIL WS-HOST-IDX > WS-HOST-COUNT
+               MOVE WS-HOST-ENTRY(WS-HOST-IDX) TO WS-CURRENT-HOST
+               PERFORM PROCESS-HOST
+               IF WS-ABORT-RUN = "Y"
+                   MOVE "Y" TO WS-BATCH-FAILED
+               END-IF
+           END-PERFORM
+       END-IF
 
-       *>* Step 3: Run the iTunes installer
-       MOVE "wine /home/bobbyblowssmoke/Downloads/iTunes64Setup.exe" TO WS-COMMAND
-       *>CALL "SYSTEM" USING WS-COMMAND
-       PERFORM EXEC-COMMAND
+       CLOSE INSTALL-LOG
+       CLOSE INVENTORY-FILE
 
        DISPLAY "Installation commands executed. Check for errors."
-       STOP RUN.
+       IF WS-BATCH-FAILED = "Y"
+           MOVE 1 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF
+       GOBACK.
+
+OPEN-INSTALL-LOG.
+       *>* Append to the audit log across runs; create it on first use.
+       OPEN EXTEND INSTALL-LOG
+       IF WS-LOG-STATUS = "35"
+           OPEN OUTPUT INSTALL-LOG
+           CLOSE INSTALL-LOG
+           OPEN EXTEND INSTALL-LOG
+       END-IF
+       .
+
+OPEN-INVENTORY.
+       *>* Indexed (ISAM) file keyed on machine name; create it on first use.
+       OPEN I-O INVENTORY-FILE
+       IF WS-INVENTORY-STATUS = "35"
+           OPEN OUTPUT INVENTORY-FILE
+           CLOSE INVENTORY-FILE
+           OPEN I-O INVENTORY-FILE
+       END-IF
+       .
+
+LOAD-TARGET-HOSTS.
+       OPEN INPUT TARGET-HOSTS
+       IF WS-HOSTS-STATUS = "00"
+           PERFORM UNTIL WS-HOSTS-EOF = "Y"
+               READ TARGET-HOSTS
+                   AT END
+                       MOVE "Y" TO WS-HOSTS-EOF
+                   NOT AT END
+                       IF HOST-RECORD NOT = SPACES
+                               AND HOST-RECORD(1:1) NOT = "*"
+                           IF WS-HOST-COUNT >= WS-MAX-TABLE-ENTRIES
+                               DISPLAY "Too many target hosts (max "
+                                       WS-MAX-TABLE-ENTRIES
+                                       ") - ignoring "
+                                       FUNCTION TRIM(HOST-RECORD)
+                           ELSE
+                               ADD 1 TO WS-HOST-COUNT
+                               MOVE HOST-RECORD
+                                   TO WS-HOST-ENTRY(WS-HOST-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TARGET-HOSTS
+       ELSE
+           DISPLAY "Unable to open target host list " WS-HOSTS-FILE-NAME
+                   ", status " WS-HOSTS-STATUS
+       END-IF
+       .
+
+PROCESS-HOST.
+       *>* Each host gets its own section of the audit log (LOG-HOST) so a
+       *>* batch run across the fleet shows which machines finished and
+       *>* which didn't.
+       MOVE "N" TO WS-ABORT-RUN
+       MOVE "N" TO WS-HOST-INCOMPLETE
+       MOVE "N" TO WS-IS-LOCALHOST
+       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-HOST)) = "LOCALHOST"
+           MOVE "Y" TO WS-IS-LOCALHOST
+       END-IF
+       DISPLAY "===== Host: " FUNCTION TRIM(WS-CURRENT-HOST) " ====="
+       PERFORM FIND-CHECKPOINT-FOR-HOST
+       IF WS-LAST-COMPLETED-STEP > 0
+           DISPLAY "Resuming " FUNCTION TRIM(WS-CURRENT-HOST)
+                   " after step " WS-LAST-COMPLETED-STEP
+       END-IF
+
+       OPEN INPUT INSTALL-MANIFEST
+       IF WS-MANIFEST-STATUS NOT = "00"
+           DISPLAY "Unable to open install manifest " WS-MANIFEST-FILE-NAME
+                   ", status " WS-MANIFEST-STATUS
+       ELSE
+           MOVE "N" TO WS-MANIFEST-EOF
+           PERFORM UNTIL WS-MANIFEST-EOF = "Y" OR WS-ABORT-RUN = "Y"
+               READ INSTALL-MANIFEST
+                   AT END
+                       MOVE "Y" TO WS-MANIFEST-EOF
+                   NOT AT END
+                       PERFORM PROCESS-MANIFEST-STEP
+               END-READ
+           END-PERFORM
+           CLOSE INSTALL-MANIFEST
+       END-IF
+
+       IF WS-ABORT-RUN = "Y"
+           DISPLAY "Host " FUNCTION TRIM(WS-CURRENT-HOST) ": FAILED"
+       ELSE
+           IF WS-HOST-INCOMPLETE = "Y"
+               DISPLAY "Host " FUNCTION TRIM(WS-CURRENT-HOST)
+                       ": INCOMPLETE - installer not yet available; "
+                       "rerun once it is in place"
+           ELSE
+               DISPLAY "Host " FUNCTION TRIM(WS-CURRENT-HOST)
+                       ": completed successfully"
+               PERFORM RECORD-INVENTORY
+           END-IF
+       END-IF
+       .
+
+RECORD-INVENTORY.
+       *>* Extract the installer filename from this host's installer path
+       *>* (set by DETECT-INSTALLER-STEP on every manifest pass, so it's
+       *>* current even when the installer step itself was already
+       *>* checkpointed and never ran this invocation).
+       MOVE FUNCTION REVERSE(FUNCTION TRIM(WS-INSTALLER-PATH))
+           TO WS-REVERSED-PATH
+       UNSTRING WS-REVERSED-PATH DELIMITED BY "/" INTO WS-REVERSED-FILENAME
+       MOVE FUNCTION REVERSE(FUNCTION TRIM(WS-REVERSED-FILENAME))
+           TO WS-ITUNES-FILE
+
+       PERFORM CAPTURE-WINE-VERSION
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+       STRING WS-CURR-DATE-TIME(1:4) "-" WS-CURR-DATE-TIME(5:2) "-"
+              WS-CURR-DATE-TIME(7:2)
+              DELIMITED BY SIZE INTO WS-INSTALL-DATE
+
+       MOVE WS-CURRENT-HOST TO INV-MACHINE-NAME
+       MOVE WS-WINE-VERSION TO INV-WINE-VERSION
+       MOVE WS-ITUNES-FILE TO INV-ITUNES-FILE
+       MOVE WS-INSTALL-DATE TO INV-INSTALL-DATE
+
+       WRITE INVENTORY-RECORD
+           INVALID KEY
+               REWRITE INVENTORY-RECORD
+       END-WRITE
+       .
+
+CAPTURE-WINE-VERSION.
+       *>* Ask the target host what wine version is actually installed,
+       *>* rather than recording the package name the manifest asked for.
+       MOVE "unknown" TO WS-WINE-VERSION
+       IF WS-IS-LOCALHOST = "Y"
+           STRING "wine --version > "
+                  FUNCTION TRIM(WS-VERSION-FILE-NAME) " 2>&1"
+                  DELIMITED BY SIZE INTO WS-VERSION-CMD
+       ELSE
+           STRING "ssh " FUNCTION TRIM(WS-CURRENT-HOST) " wine --version > "
+                  FUNCTION TRIM(WS-VERSION-FILE-NAME) " 2>&1"
+                  DELIMITED BY SIZE INTO WS-VERSION-CMD
+       END-IF
+       CALL "SYSTEM" USING WS-VERSION-CMD RETURNING RETURN-CODE
+       DIVIDE RETURN-CODE BY 256 GIVING WS-REAL-RC
+
+       OPEN INPUT VERSION-SCRATCH
+       IF WS-VERSION-STATUS = "00"
+           READ VERSION-SCRATCH
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE VERSION-RECORD TO WS-WINE-VERSION
+           END-READ
+           CLOSE VERSION-SCRATCH
+       END-IF
+       .
+
+PROCESS-MANIFEST-STEP.
+       *>* Skip blank lines and comment lines (leading "*") so ops can
+       *>* annotate or temporarily disable a step without deleting it.
+       IF MANIFEST-RECORD NOT = SPACES
+               AND MANIFEST-RECORD(1:1) NOT = "*"
+           MOVE MANIFEST-STEP-TEXT TO WS-MSTEP-NUM
+           MOVE MANIFEST-CMD-TEXT TO WS-RAW-COMMAND
+           MOVE WS-MSTEP-NUM TO WS-CURRENT-STEP-NUM
+           *>* Parse every step's command on every pass (even one already
+           *>* satisfied by the checkpoint) so WS-INSTALLER-PATH reflects
+           *>* this host's manifest and not a stale value from whichever
+           *>* step last ran the preflight check.
+           PERFORM DETECT-INSTALLER-STEP
+           IF WS-MSTEP-NUM <= WS-LAST-COMPLETED-STEP
+               DISPLAY "Skipping step " WS-MSTEP-NUM
+                       " (already completed for " WS-CURRENT-HOST ")"
+               *>* Log the checkpoint bypass too (status "RESUMED", not a
+               *>* failure) so install-history-rpt.cob still sees a step 1
+               *>* record on a resumed run and resets its per-host failed
+               *>* flag once that run goes on to complete cleanly.
+               MOVE "RESUMED" TO WS-SKIP-LOG-STATUS
+               PERFORM LOG-SKIPPED-STEP
+           ELSE
+               IF WS-IS-INSTALLER-STEP = "Y"
+                   PERFORM PREFLIGHT-CHECK-INSTALLER
+               ELSE
+                   MOVE "Y" TO WS-INSTALLER-FILE-OK
+               END-IF
+               IF WS-INSTALLER-FILE-OK = "Y"
+                   *>* STRING does not clear WS-COMMAND first, so a shorter
+                   *>* command following a longer one would otherwise leave
+                   *>* that longer command's stale trailing bytes in place
+                   *>* past the new content's end.
+                   MOVE SPACES TO WS-COMMAND
+                   IF WS-IS-LOCALHOST = "Y"
+                       MOVE WS-RAW-COMMAND TO WS-COMMAND
+                   ELSE
+                       STRING "ssh " FUNCTION TRIM(WS-CURRENT-HOST) " '"
+                              FUNCTION TRIM(WS-RAW-COMMAND) "'"
+                              DELIMITED BY SIZE INTO WS-COMMAND
+                   END-IF
+                   PERFORM EXEC-COMMAND
+                   IF WS-REAL-RC = 0
+                       PERFORM UPDATE-CHECKPOINT-FOR-HOST
+                   ELSE
+                       MOVE "Y" TO WS-ABORT-RUN
+                       DISPLAY "Step " WS-CURRENT-STEP-NUM
+                               " failed (return code " WS-REAL-RC
+                               "); stopping - rerun to resume from this step."
+                   END-IF
+               ELSE
+                   MOVE "Y" TO WS-HOST-INCOMPLETE
+                   DISPLAY "Skipping step " WS-CURRENT-STEP-NUM
+                           " - installer file not found or empty on "
+                           FUNCTION TRIM(WS-CURRENT-HOST) ": "
+                           FUNCTION TRIM(WS-INSTALLER-PATH)
+                   *>* Log this too (status "SKIPPED") - otherwise a host
+                   *>* stuck waiting on its installer download leaves no
+                   *>* trace in the audit log at all, so the history report
+                   *>* would report nothing where it should report a problem.
+                   MOVE "SKIPPED" TO WS-SKIP-LOG-STATUS
+                   PERFORM LOG-SKIPPED-STEP
+               END-IF
+           END-IF
+       END-IF
+       .
+
+DETECT-INSTALLER-STEP.
+       *>* Identify whether this manifest line invokes the iTunes installer
+       *>* exe, and if so extract its path into WS-INSTALLER-PATH. Runs for
+       *>* every line regardless of checkpoint status so RECORD-INVENTORY
+       *>* always has the current manifest's installer path, not whatever
+       *>* was left over from the last step that actually executed it.
+       MOVE "N" TO WS-IS-INSTALLER-STEP
+       MOVE 0 TO WS-INSTALLER-TALLY
+       INSPECT WS-RAW-COMMAND TALLYING WS-INSTALLER-TALLY FOR ALL "Setup.exe"
+       IF WS-INSTALLER-TALLY > 0
+           MOVE "Y" TO WS-IS-INSTALLER-STEP
+           UNSTRING FUNCTION TRIM(WS-RAW-COMMAND) DELIMITED BY SPACE
+               INTO WS-CMD-TOKEN1 WS-INSTALLER-PATH
+       END-IF
+       .
+
+PREFLIGHT-CHECK-INSTALLER.
+       *>* Steps that invoke the iTunes installer exe get a file
+       *>* existence/non-empty check (run on the target host via ssh, since
+       *>* the installer download lives on the remote machine) before wine
+       *>* is ever called on them. Skipped for localhost, which is checked
+       *>* directly with no ssh hop.
+       MOVE "Y" TO WS-INSTALLER-FILE-OK
+       IF WS-IS-LOCALHOST = "Y"
+           STRING "test -s " FUNCTION TRIM(WS-INSTALLER-PATH)
+                  DELIMITED BY SIZE INTO WS-PREFLIGHT-CMD
+       ELSE
+           STRING "ssh " FUNCTION TRIM(WS-CURRENT-HOST) " test -s "
+                  FUNCTION TRIM(WS-INSTALLER-PATH)
+                  DELIMITED BY SIZE INTO WS-PREFLIGHT-CMD
+       END-IF
+       CALL "SYSTEM" USING WS-PREFLIGHT-CMD RETURNING RETURN-CODE
+       DIVIDE RETURN-CODE BY 256 GIVING WS-REAL-RC
+       IF WS-REAL-RC NOT = 0
+           MOVE "N" TO WS-INSTALLER-FILE-OK
+       END-IF
+       .
+
+LOAD-CHECKPOINTS.
+       OPEN INPUT CHECKPOINT-FILE
+       IF WS-CKPT-STATUS = "00"
+           PERFORM UNTIL WS-CKPT-EOF = "Y"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-CKPT-EOF
+                   NOT AT END
+                       IF WS-CKPT-COUNT >= WS-MAX-TABLE-ENTRIES
+                           DISPLAY "Too many checkpoint entries (max "
+                                   WS-MAX-TABLE-ENTRIES
+                                   ") - ignoring "
+                                   FUNCTION TRIM(CKPT-REC-HOST)
+                       ELSE
+                           ADD 1 TO WS-CKPT-COUNT
+                           MOVE CKPT-REC-HOST TO CKPT-HOST(WS-CKPT-COUNT)
+                           MOVE CKPT-REC-LAST-STEP
+                               TO CKPT-LAST-STEP(WS-CKPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       .
+
+FIND-CHECKPOINT-FOR-HOST.
+       MOVE 0 TO WS-CKPT-FOUND-IDX
+       MOVE 0 TO WS-LAST-COMPLETED-STEP
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+           IF CKPT-HOST(WS-CKPT-IDX) = WS-CURRENT-HOST
+               MOVE WS-CKPT-IDX TO WS-CKPT-FOUND-IDX
+               MOVE CKPT-LAST-STEP(WS-CKPT-IDX) TO WS-LAST-COMPLETED-STEP
+           END-IF
+       END-PERFORM
+       .
+
+UPDATE-CHECKPOINT-FOR-HOST.
+       IF WS-CKPT-FOUND-IDX = 0
+           IF WS-CKPT-COUNT >= WS-MAX-TABLE-ENTRIES
+               DISPLAY "Too many checkpoint entries (max "
+                       WS-MAX-TABLE-ENTRIES
+                       ") - cannot checkpoint "
+                       FUNCTION TRIM(WS-CURRENT-HOST)
+           ELSE
+               ADD 1 TO WS-CKPT-COUNT
+               MOVE WS-CKPT-COUNT TO WS-CKPT-FOUND-IDX
+               MOVE WS-CURRENT-HOST TO CKPT-HOST(WS-CKPT-FOUND-IDX)
+           END-IF
+       END-IF
+       IF WS-CKPT-FOUND-IDX NOT = 0
+           MOVE WS-CURRENT-STEP-NUM TO CKPT-LAST-STEP(WS-CKPT-FOUND-IDX)
+           MOVE WS-CURRENT-STEP-NUM TO WS-LAST-COMPLETED-STEP
+           PERFORM REWRITE-CHECKPOINT-FILE
+       END-IF
+       .
+
+REWRITE-CHECKPOINT-FILE.
+       OPEN OUTPUT CHECKPOINT-FILE
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+           *>* MOVE SPACES first - CKPT-RECORD's FILLER byte is otherwise
+           *>* left as binary zero, which fails the WRITE with FILE STATUS
+           *>* "71" under COB_LS_VALIDATE (same issue as the install log).
+           MOVE SPACES TO CKPT-RECORD
+           MOVE CKPT-HOST(WS-CKPT-IDX) TO CKPT-REC-HOST
+           MOVE CKPT-LAST-STEP(WS-CKPT-IDX) TO CKPT-REC-LAST-STEP
+           WRITE CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: failed to write install-checkpoint.dat "
+                       "entry, status " WS-CKPT-STATUS
+           END-IF
+       END-PERFORM
+       CLOSE CHECKPOINT-FILE
+       .
 
 EXEC-COMMAND.
        *>* Trim trailing spaces from WS-COMMAND -> WS-TRIMMED
        MOVE FUNCTION TRIM(WS-COMMAND TRAILING) TO WS-TRIMMED
        *>INSPECT WS-TRIMMED REPLACING TRAILING SPACES BY LOW-VALUES
-       CALL "SYSTEM" USING WS-TRIMMED
-       .
\ No newline at end of file
+       CALL "SYSTEM" USING WS-TRIMMED RETURNING RETURN-CODE
+       DIVIDE RETURN-CODE BY 256 GIVING WS-REAL-RC
+       PERFORM LOG-COMMAND-RESULT
+       .
+
+LOG-COMMAND-RESULT.
+       *>* MOVE SPACES first - the record has unused FILLER bytes between
+       *>* fields (see instlogrec.cpy) that are otherwise left as binary
+       *>* zeros, which trips COB_LS_VALIDATE and fails the WRITE with
+       *>* FILE STATUS "71" on a plain LINE SEQUENTIAL file.
+       MOVE SPACES TO INSTALL-LOG-RECORD
+       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+       STRING WS-CURR-DATE-TIME(1:4) "-" WS-CURR-DATE-TIME(5:2) "-"
+              WS-CURR-DATE-TIME(7:2) " " WS-CURR-DATE-TIME(9:2) ":"
+              WS-CURR-DATE-TIME(11:2) ":" WS-CURR-DATE-TIME(13:2)
+              DELIMITED BY SIZE INTO LOG-TIMESTAMP
+       MOVE WS-CURRENT-HOST TO LOG-HOST
+       MOVE WS-CURRENT-STEP-NUM TO LOG-STEP-NUM
+       MOVE WS-TRIMMED(1:100) TO LOG-COMMAND
+       MOVE WS-REAL-RC TO LOG-RETURN-CODE
+       IF WS-REAL-RC = 0
+           MOVE "SUCCESS" TO LOG-STATUS
+       ELSE
+           MOVE "FAILED" TO LOG-STATUS
+       END-IF
+       WRITE INSTALL-LOG-RECORD
+       IF WS-LOG-STATUS NOT = "00"
+           DISPLAY "Warning: failed to write install-log.txt entry, status "
+                   WS-LOG-STATUS
+       END-IF
+       .
+
+LOG-SKIPPED-STEP.
+       *>* Same audit record shape as LOG-COMMAND-RESULT, for a step that
+       *>* was never actually executed this run (checkpoint bypass or a
+       *>* missing installer file) - WS-SKIP-LOG-STATUS carries which.
+       MOVE SPACES TO INSTALL-LOG-RECORD
+       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+       STRING WS-CURR-DATE-TIME(1:4) "-" WS-CURR-DATE-TIME(5:2) "-"
+              WS-CURR-DATE-TIME(7:2) " " WS-CURR-DATE-TIME(9:2) ":"
+              WS-CURR-DATE-TIME(11:2) ":" WS-CURR-DATE-TIME(13:2)
+              DELIMITED BY SIZE INTO LOG-TIMESTAMP
+       MOVE WS-CURRENT-HOST TO LOG-HOST
+       MOVE WS-CURRENT-STEP-NUM TO LOG-STEP-NUM
+       MOVE WS-RAW-COMMAND(1:100) TO LOG-COMMAND
+       MOVE 0 TO LOG-RETURN-CODE
+       MOVE WS-SKIP-LOG-STATUS TO LOG-STATUS
+       WRITE INSTALL-LOG-RECORD
+       IF WS-LOG-STATUS NOT = "00"
+           DISPLAY "Warning: failed to write install-log.txt entry, status "
+                   WS-LOG-STATUS
+       END-IF
+       .
