@@ -0,0 +1,176 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INSTALL-HISTORY-RPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INSTALL-LOG ASSIGN TO DYNAMIC WS-LOG-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+    SELECT HISTORY-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INSTALL-LOG.
+    COPY "instlogrec.cpy".
+
+FD  HISTORY-REPORT.
+01  REPORT-LINE              PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 WS-LOG-FILE-NAME          PIC X(100) VALUE "install-log.txt".
+01 WS-LOG-STATUS             PIC X(2).
+01 WS-LOG-EOF                PIC X(1)   VALUE "N".
+
+01 WS-REPORT-FILE-NAME       PIC X(100) VALUE "install-history-report.txt".
+01 WS-REPORT-STATUS          PIC X(2).
+
+01 WS-MACHINE-TABLE.
+   05 WS-MACHINE-ENTRY OCCURS 50 TIMES.
+      10 HIST-HOST              PIC X(50).
+      10 HIST-TOTAL-ATTEMPTS    PIC 9(4)  VALUE 0.
+      10 HIST-LAST-RUN-DATE     PIC X(19) VALUE SPACES.
+      10 HIST-FAILED-STEP       PIC 9(2)  VALUE 0.
+      10 HIST-FAILED-COMMAND    PIC X(100) VALUE SPACES.
+      10 HIST-RUN-FAILED        PIC X(1)  VALUE "N".
+      10 HIST-FAILED-CAPTURED   PIC X(1)  VALUE "N".
+01 WS-MACHINE-COUNT          PIC 9(4) VALUE 0.
+01 WS-MACHINE-IDX            PIC 9(4).
+01 WS-FOUND-IDX               PIC 9(4).
+01 WS-MAX-TABLE-ENTRIES       PIC 9(4) VALUE 50.
+
+*>* Fixed-width columns matching the header literal in
+*>* WRITE-HISTORY-REPORT, so data rows line up under it regardless of
+*>* hostname length - HIST-HOST is PIC X(50) and STRINGing it in
+*>* unstripped (or merely trimmed, without padding back out to a fixed
+*>* width) pushes every later column out of place for any hostname
+*>* shorter than the field.
+01 WS-COL-HOST                PIC X(21).
+01 WS-COL-ATTEMPTS            PIC X(10).
+01 WS-COL-LAST-RUN            PIC X(21).
+
+PROCEDURE DIVISION.
+MAIN-PARAGRAPH.
+       DISPLAY "Building install history report from " WS-LOG-FILE-NAME "..."
+
+       OPEN INPUT INSTALL-LOG
+       IF WS-LOG-STATUS NOT = "00"
+           DISPLAY "Unable to open install log " WS-LOG-FILE-NAME
+                   ", status " WS-LOG-STATUS
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL WS-LOG-EOF = "Y"
+           READ INSTALL-LOG
+               AT END
+                   MOVE "Y" TO WS-LOG-EOF
+               NOT AT END
+                   PERFORM APPLY-LOG-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE INSTALL-LOG
+
+       PERFORM WRITE-HISTORY-REPORT
+
+       DISPLAY "Install history report written to " WS-REPORT-FILE-NAME "."
+       STOP RUN.
+
+APPLY-LOG-RECORD.
+       PERFORM FIND-OR-ADD-MACHINE
+       IF WS-FOUND-IDX NOT = 0
+           *>* Step 1 marks the start of a new install run for this host -
+           *>* including a "RESUMED" (checkpoint-bypassed) step 1, so a host
+           *>* that failed mid-run and later completes on a resumed rerun
+           *>* still gets its failed flag reset instead of showing FAILED
+           *>* forever.
+           IF LOG-STEP-NUM = 1
+               ADD 1 TO HIST-TOTAL-ATTEMPTS(WS-FOUND-IDX)
+               MOVE "N" TO HIST-RUN-FAILED(WS-FOUND-IDX)
+               MOVE "N" TO HIST-FAILED-CAPTURED(WS-FOUND-IDX)
+           END-IF
+
+           MOVE LOG-TIMESTAMP TO HIST-LAST-RUN-DATE(WS-FOUND-IDX)
+
+           *>* "RESUMED" means the step was already done in an earlier run
+           *>* and simply wasn't re-executed here - not a failure. "SKIPPED"
+           *>* (installer file missing) and "FAILED" both are.
+           IF LOG-STATUS NOT = "SUCCESS" AND LOG-STATUS NOT = "RESUMED"
+               MOVE "Y" TO HIST-RUN-FAILED(WS-FOUND-IDX)
+               IF HIST-FAILED-CAPTURED(WS-FOUND-IDX) = "N"
+                   MOVE LOG-STEP-NUM TO HIST-FAILED-STEP(WS-FOUND-IDX)
+                   MOVE LOG-COMMAND TO HIST-FAILED-COMMAND(WS-FOUND-IDX)
+                   MOVE "Y" TO HIST-FAILED-CAPTURED(WS-FOUND-IDX)
+               END-IF
+           END-IF
+       END-IF
+       .
+
+FIND-OR-ADD-MACHINE.
+       MOVE 0 TO WS-FOUND-IDX
+       PERFORM VARYING WS-MACHINE-IDX FROM 1 BY 1
+               UNTIL WS-MACHINE-IDX > WS-MACHINE-COUNT
+           IF HIST-HOST(WS-MACHINE-IDX) = LOG-HOST
+               MOVE WS-MACHINE-IDX TO WS-FOUND-IDX
+           END-IF
+       END-PERFORM
+
+       IF WS-FOUND-IDX = 0
+           IF WS-MACHINE-COUNT >= WS-MAX-TABLE-ENTRIES
+               DISPLAY "Too many machines in history table (max "
+                       WS-MAX-TABLE-ENTRIES
+                       ") - ignoring " FUNCTION TRIM(LOG-HOST)
+           ELSE
+               ADD 1 TO WS-MACHINE-COUNT
+               MOVE WS-MACHINE-COUNT TO WS-FOUND-IDX
+               MOVE LOG-HOST TO HIST-HOST(WS-FOUND-IDX)
+           END-IF
+       END-IF
+       .
+
+WRITE-HISTORY-REPORT.
+       OPEN OUTPUT HISTORY-REPORT
+
+       MOVE "MACHINE              ATTEMPTS  LAST RUN             FAILED STEP  STATUS"
+         TO REPORT-LINE
+       WRITE REPORT-LINE
+
+       PERFORM VARYING WS-MACHINE-IDX FROM 1 BY 1
+               UNTIL WS-MACHINE-IDX > WS-MACHINE-COUNT
+           PERFORM WRITE-MACHINE-LINE
+       END-PERFORM
+
+       CLOSE HISTORY-REPORT
+       .
+
+WRITE-MACHINE-LINE.
+       MOVE SPACES TO REPORT-LINE
+       MOVE SPACES TO WS-COL-HOST
+       MOVE FUNCTION TRIM(HIST-HOST(WS-MACHINE-IDX)) TO WS-COL-HOST
+       MOVE SPACES TO WS-COL-ATTEMPTS
+       STRING HIST-TOTAL-ATTEMPTS(WS-MACHINE-IDX) DELIMITED BY SIZE
+              INTO WS-COL-ATTEMPTS
+       MOVE SPACES TO WS-COL-LAST-RUN
+       MOVE HIST-LAST-RUN-DATE(WS-MACHINE-IDX) TO WS-COL-LAST-RUN
+
+       IF HIST-RUN-FAILED(WS-MACHINE-IDX) = "Y"
+           STRING WS-COL-HOST DELIMITED BY SIZE
+                  WS-COL-ATTEMPTS DELIMITED BY SIZE
+                  WS-COL-LAST-RUN DELIMITED BY SIZE
+                  "step " HIST-FAILED-STEP(WS-MACHINE-IDX) DELIMITED BY SIZE
+                  " (" FUNCTION TRIM(HIST-FAILED-COMMAND(WS-MACHINE-IDX))
+                       DELIMITED BY SIZE
+                  ")  FAILED" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+       ELSE
+           STRING WS-COL-HOST DELIMITED BY SIZE
+                  WS-COL-ATTEMPTS DELIMITED BY SIZE
+                  WS-COL-LAST-RUN DELIMITED BY SIZE
+                  "-            SUCCESS" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+       END-IF
+       WRITE REPORT-LINE
+       DISPLAY FUNCTION TRIM(REPORT-LINE)
+       .
