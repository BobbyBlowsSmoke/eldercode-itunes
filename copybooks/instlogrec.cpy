@@ -0,0 +1,15 @@
+      *> Shared layout for the INSTALL-ITUNES audit log (install-log.txt).
+      *> Written by INSTALL-ITUNES, read by INSTALL-HISTORY-RPT.
+      *> LOG-HOST defaults to "LOCALHOST" on single-machine runs.
+01  INSTALL-LOG-RECORD.
+    05  LOG-TIMESTAMP           PIC X(19).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  LOG-HOST                PIC X(50).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  LOG-STEP-NUM            PIC 9(2).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  LOG-COMMAND             PIC X(100).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  LOG-RETURN-CODE         PIC -(4)9.
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  LOG-STATUS              PIC X(7).
