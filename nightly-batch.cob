@@ -0,0 +1,51 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NIGHTLY-BATCH.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-RUNSHELL-CMD      PIC X(200)
+       VALUE "./runshell data/healthcheck-commands.dat".
+01 WS-INSTALL-CMD       PIC X(200) VALUE "./install-itunes".
+
+*>* CALL "SYSTEM" ... RETURNING RETURN-CODE hands back the raw system()
+*>* wait status (exit code * 256), not the exit code itself - GnuCOBOL's
+*>* cob_sys_system does not apply WEXITSTATUS. Zero/nonzero comparisons
+*>* below are unaffected, but the value is divided down before display.
+01 WS-REAL-RC           PIC S9(4) COMP VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARAGRAPH.
+       DISPLAY "Starting nightly install batch..."
+
+       *>* RUNSHELL and INSTALL-ITUNES are both invoked as their own
+       *>* standalone executables via CALL "SYSTEM" (not a dynamic
+       *>* CALL "RUNSHELL"/"INSTALL-ITUNES") so each stays independently
+       *>* runnable by ops and this driver doesn't depend on the dynamic
+       *>* loader finding a same-cased .so module on disk. Ops need both
+       *>* `runshell` and `install-itunes` built as sibling executables to
+       *>* `nightly-batch` (e.g. `cobc -x install-itunes.cob -I copybooks`,
+       *>* `cobc -x runshell.cob`, `cobc -x nightly-batch.cob`) in the
+       *>* directory this driver runs from.
+       CALL "SYSTEM" USING WS-RUNSHELL-CMD RETURNING RETURN-CODE
+       DIVIDE RETURN-CODE BY 256 GIVING WS-REAL-RC
+       IF WS-REAL-RC = 0
+           DISPLAY "Health check clean - proceeding with iTunes rollout."
+           CALL "SYSTEM" USING WS-INSTALL-CMD RETURNING RETURN-CODE
+           DIVIDE RETURN-CODE BY 256 GIVING WS-REAL-RC
+           IF WS-REAL-RC = 0
+               DISPLAY "Nightly batch completed successfully."
+           ELSE
+               DISPLAY "INSTALL-ITUNES reported failures (return code "
+                       WS-REAL-RC "); see install-log.txt."
+           END-IF
+       ELSE
+           DISPLAY "Health check failed (return code " WS-REAL-RC
+                   "); skipping iTunes install this run."
+       END-IF
+
+       *>* RETURN-CODE still holds the last CALL "SYSTEM"'s raw (x256)
+       *>* wait status at this point, not this program's own real exit
+       *>* code - restore it from WS-REAL-RC so this driver's own process
+       *>* exit status reflects overall pass/fail, not `raw MOD 256`.
+       MOVE WS-REAL-RC TO RETURN-CODE
+       STOP RUN.
