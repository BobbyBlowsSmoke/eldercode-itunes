@@ -1,30 +1,145 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RUNSHELL.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMMAND-FILE ASSIGN TO DYNAMIC WS-CMD-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CMD-FILE-STATUS.
+
+    SELECT DIAG-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  COMMAND-FILE.
+01  CMD-FILE-RECORD         PIC X(100).
+
+FD  DIAG-REPORT.
+01  DIAG-REPORT-LINE        PIC X(300).
+
 WORKING-STORAGE SECTION.
 01 CMD-Line    PIC X(100).
 *>01 RETURN-CODE PIC S9(4) COMP.
 
+01 WS-CMD-FILE-ARG          PIC X(100).
+01 WS-CMD-FILE-NAME         PIC X(100) VALUE "data/command-list.dat".
+01 WS-CMD-FILE-STATUS       PIC X(2).
+01 WS-CMD-EOF               PIC X(1)   VALUE "N".
+01 WS-OVERALL-RC            PIC S9(4)  COMP VALUE 0.
+01 WS-CMD-RC                PIC S9(4)  COMP VALUE 0.
+
+01 WS-CURR-DATE-TIME        PIC X(21).
+01 WS-REPORT-FILE           PIC X(100).
+01 WS-REPORT-STATUS         PIC X(2).
+01 WS-FULL-CMD              PIC X(300).
+01 WS-RC-DISPLAY            PIC -(4)9.
+
 PROCEDURE DIVISION.
        PERFORM MAIN-PARAGRAPH
-       STOP RUN.
+       MOVE WS-OVERALL-RC TO RETURN-CODE
+       GOBACK.
 
 MAIN-PARAGRAPH.
-       DISPLAY "Running 'ls -l' command...".
+       *>* Command list defaults to WS-CMD-FILE-NAME's VALUE; an ops-supplied
+       *>* command-line argument overrides it. No USING parameter here -
+       *>* RUNSHELL must stay compilable as a standalone -x executable, not
+       *>* just a callable module.
+       ACCEPT WS-CMD-FILE-ARG FROM COMMAND-LINE
+       IF WS-CMD-FILE-ARG NOT = SPACES
+           MOVE WS-CMD-FILE-ARG TO WS-CMD-FILE-NAME
+       END-IF.
+
+       PERFORM START-DIAGNOSTICS-REPORT.
+
+       OPEN INPUT COMMAND-FILE.
+       IF WS-CMD-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open command file " WS-CMD-FILE-NAME
+                   ", status " WS-CMD-FILE-STATUS
+           MOVE 1 TO WS-OVERALL-RC
+       ELSE
+           PERFORM UNTIL WS-CMD-EOF = "Y"
+               READ COMMAND-FILE
+                   AT END
+                       MOVE "Y" TO WS-CMD-EOF
+                   NOT AT END
+                       PERFORM RUN-COMMAND-LINE
+               END-READ
+           END-PERFORM
+           CLOSE COMMAND-FILE
+       END-IF.
+
+RUN-COMMAND-LINE.
+       MOVE CMD-FILE-RECORD TO CMD-LINE.
+       DISPLAY "Running '" FUNCTION TRIM(CMD-LINE) "' command...".
 
-       MOVE "ls -l" TO CMD-LINE.
-       CALL "SYSTEM" USING CMD-LINE
-                     *>RETURNING RETURN-CODE.
+       *>* Write the command header straight into the report via a COBOL
+       *>* file WRITE rather than shelling out through `echo "..."` -
+       *>* CMD-LINE can contain embedded double quotes (the wine64 health
+       *>* check does: `echo "wine64 installed: $?"`), which would break
+       *>* out of echo's own quoting and corrupt the report line.
+       MOVE SPACES TO DIAG-REPORT-LINE
+       STRING "$ " FUNCTION TRIM(CMD-LINE)
+              DELIMITED BY SIZE INTO DIAG-REPORT-LINE
+       PERFORM APPEND-REPORT-LINE
 
-       DISPLAY "Command finished with return code: " RETURN-CODE.
+       *>* The command's own output still has to go through the shell -
+       *>* redirect it into the same report file. Wrap the whole command
+       *>* in a subshell before redirecting - some commands (e.g. "a ||
+       *>* b") are shell lists, and a bare ">>" on the end only binds to
+       *>* their last simple command, letting earlier output leak to the
+       *>* terminal instead of the report.
+       STRING '( ' FUNCTION TRIM(CMD-LINE) ' ) >> '
+              FUNCTION TRIM(WS-REPORT-FILE)
+              ' 2>&1' DELIMITED BY SIZE INTO WS-FULL-CMD
+       CALL "SYSTEM" USING WS-FULL-CMD
+                     RETURNING RETURN-CODE.
+       *>* RETURN-CODE here is the raw system() wait status (exit code *
+       *>* 256) - GnuCOBOL's cob_sys_system does not apply WEXITSTATUS.
+       *>* Divide it down to the real exit code before logging/displaying.
+       DIVIDE RETURN-CODE BY 256 GIVING WS-CMD-RC
 
-       DISPLAY "Running 'date' command...".
+       DISPLAY "Command finished with return code: " WS-CMD-RC.
+       IF WS-CMD-RC NOT = 0
+           MOVE WS-CMD-RC TO WS-OVERALL-RC
+       END-IF
 
-       MOVE "date" TO CMD-LINE.
-       CALL "SYSTEM" USING CMD-LINE
-                     *>RETURNING RETURN-CODE.
+       MOVE WS-CMD-RC TO WS-RC-DISPLAY
+       MOVE SPACES TO DIAG-REPORT-LINE
+       STRING "Return code: " WS-RC-DISPLAY
+              DELIMITED BY SIZE INTO DIAG-REPORT-LINE
+       PERFORM APPEND-REPORT-LINE.
 
-       DISPLAY "Command finished with return code: " RETURN-CODE.
+START-DIAGNOSTICS-REPORT.
+       *>* One report per calendar day; commands from multiple RUNSHELL
+       *>* invocations the same day append to the same file.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+       STRING "diagnostics-report-" WS-CURR-DATE-TIME(1:8) ".txt"
+              DELIMITED BY SIZE INTO WS-REPORT-FILE
+       MOVE SPACES TO DIAG-REPORT-LINE
+       STRING "=== RUNSHELL diagnostics "
+              WS-CURR-DATE-TIME(1:4) "-" WS-CURR-DATE-TIME(5:2) "-"
+              WS-CURR-DATE-TIME(7:2) " " WS-CURR-DATE-TIME(9:2) ":"
+              WS-CURR-DATE-TIME(11:2) ":" WS-CURR-DATE-TIME(13:2)
+              " ==="
+              DELIMITED BY SIZE INTO DIAG-REPORT-LINE
+       PERFORM APPEND-REPORT-LINE
+       DISPLAY "Diagnostics results will be appended to " WS-REPORT-FILE
+       .
 
-       STOP RUN.
+APPEND-REPORT-LINE.
+       *>* The report file is dated and shared across possibly multiple
+       *>* RUNSHELL invocations the same day, and the executed commands'
+       *>* own output is appended to it separately by the shell (see
+       *>* RUN-COMMAND-LINE) - so open/write/close every time rather than
+       *>* holding it open, the same append-per-write pattern the old
+       *>* `echo ... >> file` calls used.
+       OPEN EXTEND DIAG-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           OPEN OUTPUT DIAG-REPORT
+       END-IF
+       WRITE DIAG-REPORT-LINE
+       CLOSE DIAG-REPORT
+       .
